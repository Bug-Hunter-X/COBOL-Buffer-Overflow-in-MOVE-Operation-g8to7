@@ -0,0 +1,140 @@
+      *****************************************************************
+      *  PROGRAM-ID.  SCANPRE
+      *
+      *  Pre-run scan utility.  Reads a production feed file the night
+      *  before the real move job runs and length-checks every record
+      *  against the FLDMXMST target for AREA1 without moving anything,
+      *  writing a pre-run exception list so ops can clean up bad
+      *  records before the batch window instead of finding out
+      *  mid-run.
+      *
+      *  CHANGE LOG
+      *  ----------
+      *  2026-08-08  Initial version.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCANPRE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO "MOVCHKIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FLDMX-FILE ASSIGN TO "FLDMXMST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "SCANPREX"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+           COPY INPREC.
+
+       FD  FLDMX-FILE.
+           COPY FLDMXREC.
+
+       FD  EXCEPTION-FILE.
+           COPY SUSREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1                   PIC X(150).
+       01  WS-LENGTH                   PIC 9(4) COMP.
+       01  WS-FIELD-ID                 PIC X(8)  VALUE "AREA1".
+       01  WS-TARGET-LENGTH            PIC 9(4) COMP.
+       01  WS-EOF-SWITCH               PIC X     VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+       01  WS-CURRENT-TIMESTAMP        PIC X(26).
+       01  WS-EXCEPTION-COUNT          PIC 9(8) COMP VALUE 0.
+       01  WS-EDIT-COUNT               PIC ZZZZ,ZZ9.
+
+           COPY FLDMXTAB.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-LOAD-FLDMX-TABLE
+           PERFORM 0200-LOOKUP-TARGET-LENGTH
+
+           OPEN INPUT  IN-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+
+           PERFORM UNTIL WS-EOF
+               READ IN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-SCAN-RECORD
+               END-READ
+           END-PERFORM
+
+           DISPLAY "SCANPRE: pre-run scan complete."
+           MOVE WS-EXCEPTION-COUNT TO WS-EDIT-COUNT
+           DISPLAY "SCANPRE: exceptions found: " WS-EDIT-COUNT
+
+           CLOSE IN-FILE
+           CLOSE EXCEPTION-FILE
+           STOP RUN.
+
+       0100-LOAD-FLDMX-TABLE.
+           OPEN INPUT FLDMX-FILE
+           PERFORM UNTIL WS-EOF
+               READ FLDMX-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF WS-FLDMX-COUNT >= 50
+                           DISPLAY "SCANPRE: FLDMXMST has more than "
+                               "50 entries - increase WS-FLDMX-ENTRY "
+                               "OCCURS in FLDMXTAB.cpy and recompile."
+                           CLOSE FLDMX-FILE
+                           STOP RUN
+                       END-IF
+                       SET WS-FLDMX-IDX TO WS-FLDMX-COUNT
+                       SET WS-FLDMX-IDX UP BY 1
+                       MOVE FLDMX-FIELD-ID TO
+                           WS-FLDMX-FIELD-ID(WS-FLDMX-IDX)
+                       MOVE FLDMX-MAX-LENGTH TO
+                           WS-FLDMX-MAX-LENGTH(WS-FLDMX-IDX)
+                       MOVE FLDMX-DESCRIPTION TO
+                           WS-FLDMX-DESC(WS-FLDMX-IDX)
+                       SET WS-FLDMX-COUNT TO WS-FLDMX-IDX
+               END-READ
+           END-PERFORM
+           CLOSE FLDMX-FILE
+           MOVE "N" TO WS-EOF-SWITCH.
+
+       0200-LOOKUP-TARGET-LENGTH.
+           MOVE 100 TO WS-TARGET-LENGTH
+           SET WS-FLDMX-IDX TO 1
+           SEARCH WS-FLDMX-ENTRY
+               AT END
+                   DISPLAY "Warning: no FLDMXMST entry for " WS-FIELD-ID
+                       ", defaulting to 100."
+               WHEN WS-FLDMX-FIELD-ID(WS-FLDMX-IDX) = WS-FIELD-ID
+                   MOVE WS-FLDMX-MAX-LENGTH(WS-FLDMX-IDX)
+                       TO WS-TARGET-LENGTH
+           END-SEARCH.
+
+       1000-SCAN-RECORD.
+           MOVE IN-AREA-1 TO WS-AREA-1
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-AREA-1)) TO WS-LENGTH
+
+           IF WS-LENGTH > WS-TARGET-LENGTH
+               PERFORM 2000-WRITE-EXCEPTION
+           END-IF.
+
+       2000-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO SUS-TIMESTAMP
+           MOVE IN-FEED-NAME         TO SUS-FEED-NAME
+           MOVE WS-FIELD-ID          TO SUS-FIELD-ID
+           MOVE IN-REC-KEY           TO SUS-REC-KEY
+           MOVE WS-LENGTH            TO SUS-SOURCE-LENGTH
+           MOVE WS-TARGET-LENGTH     TO SUS-TARGET-LENGTH
+           MOVE "OVER"               TO SUS-REASON-CODE
+           MOVE WS-AREA-1            TO SUS-ORIGINAL-DATA
+           WRITE SUS-RECORD.
+
+       END PROGRAM SCANPRE.

@@ -0,0 +1,199 @@
+      *****************************************************************
+      *  PROGRAM-ID.  THRMAINT
+      *
+      *  Maintenance utility for the FLDMXMST field/max-length driving
+      *  table.  Lists the current thresholds and applies any
+      *  requested changes from the transaction file, carrying forward
+      *  every unchanged entry to a new master and logging the old
+      *  value, new value, who, and when for every threshold it
+      *  actually updates.  Raising a field's size limit becomes a
+      *  same-day config change instead of a recompile.
+      *
+      *  CHANGE LOG
+      *  ----------
+      *  2026-08-08  Initial version.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. THRMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE ASSIGN TO "FLDMXMST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NEW-MASTER-FILE ASSIGN TO "FLDMXMSN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-FILE ASSIGN TO "THRTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHANGELOG-FILE ASSIGN TO "THRCHGLG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "THRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER-FILE.
+           COPY FLDMXREC.
+
+       FD  NEW-MASTER-FILE.
+       01  WS-NEW-MASTER-RECORD.
+           05  NWMX-FIELD-ID           PIC X(8).
+           05  NWMX-MAX-LENGTH         PIC 9(4).
+           05  NWMX-DESCRIPTION        PIC X(30).
+
+       FD  TRANS-FILE.
+           COPY THRTRNRC.
+
+       FD  CHANGELOG-FILE.
+           COPY THRLOGRC.
+
+       FD  REPORT-FILE.
+       01  WS-REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-EOF-SWITCH           PIC X     VALUE "N".
+           88  WS-OLD-EOF              VALUE "Y".
+       01  WS-TRANS-EOF-SWITCH         PIC X     VALUE "N".
+           88  WS-TRANS-EOF            VALUE "Y".
+       01  WS-CURRENT-TIMESTAMP        PIC X(26).
+       01  WS-UPDATE-COUNT             PIC 9(8) COMP VALUE 0.
+       01  WS-LISTED-COUNT             PIC 9(8) COMP VALUE 0.
+       01  WS-UNMATCHED-COUNT          PIC 9(8) COMP VALUE 0.
+       01  WS-EDIT-LENGTH              PIC ZZZ9.
+       01  WS-EDIT-LENGTH2             PIC ZZZ9.
+
+           COPY THRTRNTB.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-LOAD-TRANSACTIONS
+
+           OPEN INPUT  OLD-MASTER-FILE
+           OPEN OUTPUT NEW-MASTER-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN EXTEND CHANGELOG-FILE
+
+           MOVE "THRMAINT - FIELD MAX-LENGTH THRESHOLDS" TO
+               WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           PERFORM UNTIL WS-OLD-EOF
+               READ OLD-MASTER-FILE
+                   AT END
+                       SET WS-OLD-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-MASTER-RECORD
+               END-READ
+           END-PERFORM
+
+           PERFORM 3000-REPORT-UNMATCHED-TRANSACTIONS
+
+           DISPLAY "THRMAINT: thresholds listed: " WS-LISTED-COUNT
+           DISPLAY "THRMAINT: thresholds updated: " WS-UPDATE-COUNT
+           DISPLAY "THRMAINT: unmatched transactions: "
+               WS-UNMATCHED-COUNT
+
+           CLOSE OLD-MASTER-FILE
+           CLOSE NEW-MASTER-FILE
+           CLOSE REPORT-FILE
+           CLOSE CHANGELOG-FILE
+           STOP RUN.
+
+      *    Builds the in-memory transaction table (THRTRNTB.CPY) from
+      *    the requested threshold changes for this run.
+       0100-LOAD-TRANSACTIONS.
+           OPEN INPUT TRANS-FILE
+           PERFORM UNTIL WS-TRANS-EOF
+               READ TRANS-FILE
+                   AT END
+                       SET WS-TRANS-EOF TO TRUE
+                   NOT AT END
+                       IF WS-THRTRN-COUNT >= 50
+                           DISPLAY "THRMAINT: THRTRANS has more than "
+                               "50 entries - increase WS-THRTRN-ENTRY "
+                               "OCCURS in THRTRNTB.cpy and recompile."
+                           CLOSE TRANS-FILE
+                           STOP RUN
+                       END-IF
+                       SET WS-THRTRN-IDX TO WS-THRTRN-COUNT
+                       SET WS-THRTRN-IDX UP BY 1
+                       MOVE THRTRN-FIELD-ID TO
+                           WS-THRTRN-FIELD-ID(WS-THRTRN-IDX)
+                       MOVE THRTRN-NEW-MAX-LENGTH TO
+                           WS-THRTRN-NEW-MAXLEN(WS-THRTRN-IDX)
+                       MOVE THRTRN-CHANGED-BY TO
+                           WS-THRTRN-CHANGED-BY(WS-THRTRN-IDX)
+                       MOVE "N" TO WS-THRTRN-APPLIED(WS-THRTRN-IDX)
+                       SET WS-THRTRN-COUNT TO WS-THRTRN-IDX
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE.
+
+      *    Carries one FLDMXMST entry forward, applying a matching
+      *    transaction (if any) and listing the before/after value.
+       1000-PROCESS-MASTER-RECORD.
+           ADD 1 TO WS-LISTED-COUNT
+           MOVE FLDMX-FIELD-ID     TO NWMX-FIELD-ID
+           MOVE FLDMX-MAX-LENGTH   TO NWMX-MAX-LENGTH
+           MOVE FLDMX-DESCRIPTION  TO NWMX-DESCRIPTION
+
+           SET WS-THRTRN-IDX TO 1
+           SEARCH WS-THRTRN-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-THRTRN-FIELD-ID(WS-THRTRN-IDX) = FLDMX-FIELD-ID
+                   PERFORM 2000-APPLY-THRESHOLD-CHANGE
+           END-SEARCH
+
+           WRITE WS-NEW-MASTER-RECORD
+
+           MOVE FLDMX-MAX-LENGTH   TO WS-EDIT-LENGTH
+           MOVE NWMX-MAX-LENGTH    TO WS-EDIT-LENGTH2
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING FLDMX-FIELD-ID " OLD=" WS-EDIT-LENGTH
+               " NEW=" WS-EDIT-LENGTH2 " " FLDMX-DESCRIPTION
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE.
+
+      *    Updates the new-master image in WS-NEW-MASTER-RECORD and
+      *    writes a change-log entry recording the old and new value.
+       2000-APPLY-THRESHOLD-CHANGE.
+           ADD 1 TO WS-UPDATE-COUNT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO THRLOG-TIMESTAMP
+           MOVE FLDMX-FIELD-ID       TO THRLOG-FIELD-ID
+           MOVE FLDMX-MAX-LENGTH     TO THRLOG-OLD-MAX-LENGTH
+           MOVE WS-THRTRN-NEW-MAXLEN(WS-THRTRN-IDX)
+               TO THRLOG-NEW-MAX-LENGTH
+           MOVE WS-THRTRN-CHANGED-BY(WS-THRTRN-IDX)
+               TO THRLOG-CHANGED-BY
+           WRITE THRLOG-RECORD
+
+           MOVE WS-THRTRN-NEW-MAXLEN(WS-THRTRN-IDX) TO NWMX-MAX-LENGTH
+           MOVE "Y" TO WS-THRTRN-APPLIED(WS-THRTRN-IDX).
+
+      *    Walks the transaction table for any entry that never matched
+      *    a FLDMXMST record (typo'd or not-yet-onboarded field id) so a
+      *    requested threshold change is never silently dropped.
+       3000-REPORT-UNMATCHED-TRANSACTIONS.
+           PERFORM VARYING WS-THRTRN-IDX FROM 1 BY 1
+               UNTIL WS-THRTRN-IDX > WS-THRTRN-COUNT
+               IF NOT WS-THRTRN-WAS-APPLIED(WS-THRTRN-IDX)
+                   ADD 1 TO WS-UNMATCHED-COUNT
+                   DISPLAY "THRMAINT: no FLDMXMST entry for "
+                       WS-THRTRN-FIELD-ID(WS-THRTRN-IDX)
+                       " - threshold change NOT applied."
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING "*** UNMATCHED: "
+                       WS-THRTRN-FIELD-ID(WS-THRTRN-IDX)
+                       " - no such field in FLDMXMST, change ignored"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   WRITE WS-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM THRMAINT.

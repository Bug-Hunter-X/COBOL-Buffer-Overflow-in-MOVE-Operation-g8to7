@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  SUSREC.CPY
+      *  Suspense/reject record.  Written for every record that fails
+      *  the field length check so the overnight job can carry on and
+      *  ops can work the rejects the next morning.
+      *****************************************************************
+       01  SUS-RECORD.
+           05  SUS-TIMESTAMP           PIC X(26).
+           05  SUS-FEED-NAME           PIC X(8).
+           05  SUS-FIELD-ID            PIC X(8).
+           05  SUS-REC-KEY             PIC 9(8).
+           05  SUS-SOURCE-LENGTH       PIC 9(4).
+           05  SUS-TARGET-LENGTH       PIC 9(4).
+           05  SUS-REASON-CODE         PIC X(4).
+           05  SUS-ORIGINAL-DATA       PIC X(150).

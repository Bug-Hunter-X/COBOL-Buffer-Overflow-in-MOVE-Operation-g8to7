@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  INPREC.CPY
+      *  Feed input record.  IN-AREA-1 is the source field that gets
+      *  moved to the narrower WS-AREA-2 target in the move/check
+      *  routines - declared wider than the target so an oversized
+      *  value can actually occur instead of being clipped on read.
+      *****************************************************************
+       01  IN-RECORD.
+           05  IN-REC-KEY              PIC 9(8).
+           05  IN-FEED-NAME            PIC X(8).
+           05  IN-AREA-1               PIC X(150).

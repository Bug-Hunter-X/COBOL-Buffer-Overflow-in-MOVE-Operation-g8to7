@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  THRTRNRC.CPY
+      *  Threshold-change transaction read by THRMAINT: a controlled
+      *  request to raise or lower one field's max length in the
+      *  FLDMXMST driving table without a recompile.
+      *****************************************************************
+       01  THRTRN-RECORD.
+           05  THRTRN-FIELD-ID         PIC X(8).
+           05  THRTRN-NEW-MAX-LENGTH   PIC 9(4).
+           05  THRTRN-CHANGED-BY       PIC X(8).

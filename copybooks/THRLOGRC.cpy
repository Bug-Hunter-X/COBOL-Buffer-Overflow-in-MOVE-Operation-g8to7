@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  THRLOGRC.CPY
+      *  Change-log entry written by THRMAINT for every threshold it
+      *  actually updates - old value, new value, who, and when - so a
+      *  size-limit change is traceable the same day it's made.
+      *****************************************************************
+       01  THRLOG-RECORD.
+           05  THRLOG-TIMESTAMP        PIC X(26).
+           05  THRLOG-FIELD-ID         PIC X(8).
+           05  THRLOG-OLD-MAX-LENGTH   PIC 9(4).
+           05  THRLOG-NEW-MAX-LENGTH   PIC 9(4).
+           05  THRLOG-CHANGED-BY       PIC X(8).

@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  THRTRNTB.CPY
+      *  In-memory copy of the pending threshold-change transactions
+      *  (THRTRNRC.CPY), built once at the start of THRMAINT so each
+      *  FLDMXMST master record can be checked against it by field id.
+      *****************************************************************
+       01  WS-THRTRN-TABLE.
+           05  WS-THRTRN-COUNT         PIC 9(4) COMP VALUE ZERO.
+           05  WS-THRTRN-ENTRY OCCURS 50 TIMES INDEXED BY WS-THRTRN-IDX.
+               10  WS-THRTRN-FIELD-ID     PIC X(8).
+               10  WS-THRTRN-NEW-MAXLEN   PIC 9(4) COMP.
+               10  WS-THRTRN-CHANGED-BY   PIC X(8).
+               10  WS-THRTRN-APPLIED      PIC X     VALUE "N".
+                   88  WS-THRTRN-WAS-APPLIED VALUE "Y".

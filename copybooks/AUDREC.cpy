@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  AUDREC.CPY
+      *  Audit record written for every length-check invocation, pass
+      *  or fail, so the control desk can answer "how often, which
+      *  feed, how big" without digging through spool archives.
+      *****************************************************************
+       01  AUD-RECORD.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-JOB-NAME            PIC X(8).
+           05  AUD-PROGRAM-ID          PIC X(8).
+           05  AUD-FIELD-ID            PIC X(8).
+           05  AUD-SOURCE-LENGTH       PIC 9(4).
+           05  AUD-TARGET-LENGTH       PIC 9(4).
+           05  AUD-OUTCOME             PIC X(4).

@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  TKTREC.CPY
+      *  Outbound record in the format the helpdesk ticketing intake
+      *  consumes.  Appended for every oversized-record rejection so a
+      *  data-quality ticket opens automatically instead of relying on
+      *  ops to report it by hand.
+      *****************************************************************
+       01  TKT-RECORD.
+           05  TKT-TIMESTAMP           PIC X(26).
+           05  TKT-TICKET-TYPE         PIC X(10).
+           05  TKT-FEED-NAME           PIC X(8).
+           05  TKT-SEVERITY            PIC X(1).
+           05  TKT-REASON-CODE         PIC X(4).
+           05  TKT-SUMMARY             PIC X(60).

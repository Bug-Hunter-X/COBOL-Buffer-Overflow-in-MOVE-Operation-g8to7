@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  FLDMXTAB.CPY
+      *  In-memory copy of the field/max-length master (FLDMXREC.CPY)
+      *  built by the 1000-LOAD-FLDMX-TABLE style paragraph at the
+      *  start of each program that does a length check.
+      *****************************************************************
+       01  WS-FLDMX-TABLE.
+           05  WS-FLDMX-COUNT          PIC 9(4) COMP VALUE ZERO.
+           05  WS-FLDMX-ENTRY OCCURS 50 TIMES INDEXED BY WS-FLDMX-IDX.
+               10  WS-FLDMX-FIELD-ID   PIC X(8).
+               10  WS-FLDMX-MAX-LENGTH PIC 9(4) COMP.
+               10  WS-FLDMX-DESC       PIC X(30).

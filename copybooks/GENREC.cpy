@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  GENREC.CPY
+      *  General feed record with the dozen-plus alphanumeric fields
+      *  that get copied feed-to-feed.  Each field is declared wide
+      *  enough to hold an oversized value coming off the source feed;
+      *  MOVCHK02 walks the whole record field by field and checks
+      *  each one against its downstream target length (FLDDEF.CPY).
+      *****************************************************************
+       01  GEN-RECORD.
+           05  GEN-REC-KEY             PIC 9(8).
+           05  GEN-FEED-NAME           PIC X(8).
+           05  GEN-CUSTOMER-NAME       PIC X(40).
+           05  GEN-ADDRESS-LINE-1      PIC X(60).
+           05  GEN-ADDRESS-LINE-2      PIC X(60).
+           05  GEN-CITY                PIC X(30).
+           05  GEN-STATE               PIC X(2).
+           05  GEN-ZIP                 PIC X(10).
+           05  GEN-PHONE               PIC X(15).
+           05  GEN-EMAIL               PIC X(50).
+           05  GEN-ACCOUNT-NO          PIC X(20).
+           05  GEN-REF-CODE            PIC X(12).
+           05  GEN-COMMENT-1           PIC X(100).
+           05  GEN-COMMENT-2           PIC X(100).
+           05  GEN-NOTES               PIC X(200).

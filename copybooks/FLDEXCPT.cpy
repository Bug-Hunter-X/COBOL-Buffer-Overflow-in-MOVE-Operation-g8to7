@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  FLDEXCPT.CPY
+      *  One field-level overflow finding from the whole-record
+      *  validator (MOVCHK02) - a record can produce more than one of
+      *  these, one per field that overflows its downstream target.
+      *****************************************************************
+       01  FLDEXC-RECORD.
+           05  FLDEXC-TIMESTAMP        PIC X(26).
+           05  FLDEXC-FEED-NAME        PIC X(8).
+           05  FLDEXC-REC-KEY          PIC 9(8).
+           05  FLDEXC-FIELD-NAME       PIC X(16).
+           05  FLDEXC-ACTUAL-LENGTH    PIC 9(4).
+           05  FLDEXC-MAX-LENGTH       PIC 9(4).

@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  FLDMXREC.CPY
+      *  One row of the field/max-length master.  Read into
+      *  WS-FLDMX-TABLE (see FLDMXTAB.CPY) at program start so the
+      *  length check is driven by data instead of a literal in the
+      *  PROCEDURE DIVISION.
+      *****************************************************************
+       01  FLDMX-RECORD.
+           05  FLDMX-FIELD-ID          PIC X(8).
+           05  FLDMX-MAX-LENGTH        PIC 9(4).
+           05  FLDMX-DESCRIPTION       PIC X(30).

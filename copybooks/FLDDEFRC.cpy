@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  FLDDEFRC.CPY
+      *  One row of the field-by-field definition master.  Read into
+      *  WS-FIELD-DEF-TABLE (see FLDDEF.CPY) at program start so the
+      *  whole-record validator is driven by data instead of a literal
+      *  in the PROCEDURE DIVISION - the same FLDMXREC/FLDMXMST pattern
+      *  MOVCHK01, SCANPRE, and THRMAINT already use for per-field max
+      *  lengths.
+      *****************************************************************
+       01  FLDDEF-RECORD.
+           05  FLDDEF-FIELD-NAME       PIC X(16).
+           05  FLDDEF-START-POS        PIC 9(4).
+           05  FLDDEF-LENGTH           PIC 9(4).
+           05  FLDDEF-MAX-LENGTH       PIC 9(4).

@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  FLDDEF.CPY
+      *  Field-by-field definition table for the whole-record
+      *  validator.  Each entry gives a field's offset and length
+      *  inside the flat GEN-RECORD-BUFFER (see GENREC.CPY) and the
+      *  maximum length the downstream target field can hold, so one
+      *  generalized paragraph can FUNCTION LENGTH-check every field
+      *  in the record instead of one hand-coded check per field.
+      *****************************************************************
+       01  WS-FIELD-DEF-TABLE.
+           05  WS-FD-COUNT             PIC 9(4) COMP VALUE ZERO.
+           05  WS-FD-ENTRY OCCURS 20 TIMES INDEXED BY WS-FD-IDX.
+               10  WS-FD-FIELD-NAME    PIC X(16).
+               10  WS-FD-START-POS     PIC 9(4) COMP.
+               10  WS-FD-LENGTH        PIC 9(4) COMP.
+               10  WS-FD-MAX-LENGTH    PIC 9(4) COMP.

@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CHKPTREC.CPY
+      *  Checkpoint record holding the last successfully processed
+      *  record key, so a restart can skip forward instead of
+      *  reprocessing the whole file after a mid-run reject.
+      *****************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-PROGRAM-ID        PIC X(8).
+           05  CHKPT-LAST-KEY          PIC 9(8).
+           05  CHKPT-REC-COUNT         PIC 9(8).
+           05  CHKPT-TIMESTAMP         PIC X(26).

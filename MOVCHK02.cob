@@ -0,0 +1,162 @@
+      *****************************************************************
+      *  PROGRAM-ID.  MOVCHK02
+      *
+      *  Generalized version of the MOVCHK01 length check: instead of
+      *  one field pair, this walks every alphanumeric field of a
+      *  GEN-RECORD (GENREC.CPY) using the field-by-field definition
+      *  table in FLDDEF.CPY, applying the same FUNCTION LENGTH check
+      *  to each one and reporting every field that overflows its
+      *  downstream target length, not just the first one it trips
+      *  over.
+      *
+      *  CHANGE LOG
+      *  ----------
+      *  2026-08-08  Initial version.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVCHK02.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO "MOVCHK2IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "MOVCHK2EX"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FLDDEF-FILE ASSIGN TO "FLDDEFMST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+           COPY GENREC.
+
+       FD  EXCEPTION-FILE.
+           COPY FLDEXCPT.
+
+       FD  FLDDEF-FILE.
+           COPY FLDDEFRC.
+
+       WORKING-STORAGE SECTION.
+       01  GEN-RECORD-BUFFER REDEFINES GEN-RECORD.
+           05  FILLER                  PIC X(16).
+           05  GEN-BUFFER-DATA         PIC X(699).
+
+       01  WS-LENGTH                   PIC 9(4) COMP.
+       01  WS-EOF-SWITCH               PIC X     VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+       01  WS-FLDDEF-EOF-SWITCH        PIC X     VALUE "N".
+           88  WS-FLDDEF-EOF           VALUE "Y".
+       01  WS-CURRENT-TIMESTAMP        PIC X(26).
+       01  WS-EXCEPTION-COUNT          PIC 9(8) COMP VALUE 0.
+       01  WS-EDIT-COUNT                PIC ZZZZ,ZZ9.
+
+           COPY FLDDEF.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INIT-FIELD-DEF-TABLE
+
+           OPEN INPUT  IN-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+
+           PERFORM UNTIL WS-EOF
+               READ IN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-VALIDATE-RECORD
+               END-READ
+           END-PERFORM
+
+           DISPLAY "MOVCHK02: validation complete."
+           MOVE WS-EXCEPTION-COUNT TO WS-EDIT-COUNT
+           DISPLAY "MOVCHK02: field overflows found: " WS-EDIT-COUNT
+
+           CLOSE IN-FILE
+           CLOSE EXCEPTION-FILE
+           STOP RUN.
+
+      *    Loads the field-by-field definition table describing where
+      *    each alphanumeric field of GEN-RECORD lives in the flat
+      *    GEN-BUFFER-DATA view and how wide its downstream target is,
+      *    from the FLDDEFMST driving file so a new field or a changed
+      *    MAX-LENGTH is a data change, not a recompile.
+       0100-INIT-FIELD-DEF-TABLE.
+           OPEN INPUT FLDDEF-FILE
+           PERFORM UNTIL WS-FLDDEF-EOF
+               READ FLDDEF-FILE
+                   AT END
+                       SET WS-FLDDEF-EOF TO TRUE
+                   NOT AT END
+                       IF WS-FD-COUNT >= 20
+                           DISPLAY "MOVCHK02: FLDDEFMST has more than "
+                               "20 entries - increase WS-FD-ENTRY "
+                               "OCCURS in FLDDEF.cpy and recompile."
+                           CLOSE FLDDEF-FILE
+                           STOP RUN
+                       END-IF
+                       SET WS-FD-IDX TO WS-FD-COUNT
+                       SET WS-FD-IDX UP BY 1
+                       MOVE FLDDEF-FIELD-NAME TO
+                           WS-FD-FIELD-NAME(WS-FD-IDX)
+                       MOVE FLDDEF-START-POS TO
+                           WS-FD-START-POS(WS-FD-IDX)
+                       MOVE FLDDEF-LENGTH TO
+                           WS-FD-LENGTH(WS-FD-IDX)
+                       MOVE FLDDEF-MAX-LENGTH TO
+                           WS-FD-MAX-LENGTH(WS-FD-IDX)
+                       SET WS-FD-COUNT TO WS-FD-IDX
+
+      *                A bad/stale FLDDEFMST row (start position 0, or
+      *                a start/length pair that runs past the end of
+      *                GEN-BUFFER-DATA) would reference-modify outside
+      *                the buffer in 1100-VALIDATE-ONE-FIELD with no
+      *                error, silently reading whatever storage
+      *                happens to follow it - catch that here, at load
+      *                time, the same way WS-FLDMX-COUNT is bounds
+      *                checked above.
+                       IF WS-FD-START-POS(WS-FD-IDX) < 1 OR
+                           WS-FD-START-POS(WS-FD-IDX) +
+                               WS-FD-LENGTH(WS-FD-IDX) - 1 >
+                               FUNCTION LENGTH(GEN-BUFFER-DATA)
+                           DISPLAY "MOVCHK02: FLDDEFMST entry "
+                               WS-FD-FIELD-NAME(WS-FD-IDX)
+                               " has START-POS/LENGTH outside the "
+                               "record buffer - fix FLDDEFMST."
+                           CLOSE FLDDEF-FILE
+                           STOP RUN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FLDDEF-FILE.
+
+       1000-VALIDATE-RECORD.
+           PERFORM VARYING WS-FD-IDX FROM 1 BY 1
+               UNTIL WS-FD-IDX > WS-FD-COUNT
+               PERFORM 1100-VALIDATE-ONE-FIELD
+           END-PERFORM.
+
+       1100-VALIDATE-ONE-FIELD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+               GEN-BUFFER-DATA(WS-FD-START-POS(WS-FD-IDX):
+                   WS-FD-LENGTH(WS-FD-IDX)))) TO WS-LENGTH
+
+           IF WS-LENGTH > WS-FD-MAX-LENGTH(WS-FD-IDX)
+               PERFORM 2000-WRITE-FIELD-EXCEPTION
+           END-IF.
+
+       2000-WRITE-FIELD-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP       TO FLDEXC-TIMESTAMP
+           MOVE GEN-FEED-NAME              TO FLDEXC-FEED-NAME
+           MOVE GEN-REC-KEY                TO FLDEXC-REC-KEY
+           MOVE WS-FD-FIELD-NAME(WS-FD-IDX) TO FLDEXC-FIELD-NAME
+           MOVE WS-LENGTH                  TO FLDEXC-ACTUAL-LENGTH
+           MOVE WS-FD-MAX-LENGTH(WS-FD-IDX) TO FLDEXC-MAX-LENGTH
+           WRITE FLDEXC-RECORD.
+
+       END PROGRAM MOVCHK02.

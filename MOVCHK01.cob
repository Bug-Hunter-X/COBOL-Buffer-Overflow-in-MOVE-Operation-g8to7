@@ -0,0 +1,547 @@
+      *****************************************************************
+      *  PROGRAM-ID.  MOVCHK01
+      *
+      *  Reads a feed file of IN-AREA-1 values, length-checks each one
+      *  against the WS-AREA-2 target before moving it, and routes any
+      *  record that fails the check to a suspense file instead of
+      *  stopping the job.
+      *
+      *  CHANGE LOG
+      *  ----------
+      *  2026-08-08  Replaced the STOP RUN on an oversized move with a
+      *              suspense file write so one bad record no longer
+      *              kills the rest of the run.
+      *  2026-08-08  Target length for the field being checked now
+      *              comes from the FLDMXMST driving table instead of
+      *              being hardcoded, so the same paragraph can be
+      *              reused for other field pairs.
+      *  2026-08-08  Every check now writes an audit record (pass or
+      *              fail) with job/program id, field, lengths, and
+      *              timestamp for the control desk.
+      *  2026-08-08  Added a PARM-driven run mode: "R" (default)
+      *              rejects an oversized move to the suspense file as
+      *              before, "T" truncates and moves the data through,
+      *              logging a warning instead of rejecting it.
+      *  2026-08-08  Added an end-of-job length-distribution and
+      *              exception summary report.
+      *  2026-08-08  Added checkpoint/restart: the run mode PARM is
+      *              now positional argument 1 and an optional restart
+      *              key is argument 2.  A checkpoint record is written
+      *              every WS-CHECKPOINT-INTERVAL records so a restart
+      *              can skip straight past what already moved.
+      *  2026-08-08  Oversized-record rejections now also append a
+      *              record to the outbound helpdesk ticketing
+      *              interface file so data quality gets notified
+      *              automatically.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVCHK01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO "MOVCHKIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "MOVCHKSU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT FLDMX-FILE ASSIGN TO "FLDMXMST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "MOVCHKAU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "MOVCHKRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "MOVCHKCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TICKET-FILE ASSIGN TO "MOVCHKTK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TICKET-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+           COPY INPREC.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSREC.
+
+       FD  FLDMX-FILE.
+           COPY FLDMXREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       FD  TICKET-FILE.
+           COPY TKTREC.
+
+       FD  SUMMARY-FILE.
+       01  WS-REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1                   PIC X(150).
+       01  WS-AREA-2                   PIC X(100).
+       01  WS-LENGTH                   PIC 9(4) COMP.
+       01  WS-FIELD-ID                 PIC X(8)  VALUE "AREA1".
+       01  WS-TARGET-LENGTH            PIC 9(4) COMP.
+       01  WS-JOB-NAME                 PIC X(8)  VALUE "MOVCHK01".
+       01  WS-RUN-MODE                 PIC X     VALUE "R".
+           88  WS-MODE-REJECT          VALUE "R".
+           88  WS-MODE-TRUNCATE        VALUE "T".
+       01  WS-EOF-SWITCH               PIC X     VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+       01  WS-CURRENT-TIMESTAMP        PIC X(26).
+
+       01  WS-SUMMARY-STATS.
+           05  WS-SUMM-PROCESSED       PIC 9(8) COMP VALUE 0.
+           05  WS-SUMM-REJECTED        PIC 9(8) COMP VALUE 0.
+           05  WS-SUMM-TRUNCATED       PIC 9(8) COMP VALUE 0.
+           05  WS-SUMM-MIN-LENGTH      PIC 9(4) COMP VALUE 9999.
+           05  WS-SUMM-MAX-LENGTH      PIC 9(4) COMP VALUE 0.
+           05  WS-SUMM-TOTAL-LENGTH    PIC 9(8) COMP VALUE 0.
+           05  WS-SUMM-AVG-LENGTH      PIC 9(4)V99.
+           05  WS-SUMM-BUCKET-00-25    PIC 9(8) COMP VALUE 0.
+           05  WS-SUMM-BUCKET-26-50    PIC 9(8) COMP VALUE 0.
+           05  WS-SUMM-BUCKET-51-75    PIC 9(8) COMP VALUE 0.
+           05  WS-SUMM-BUCKET-76-100   PIC 9(8) COMP VALUE 0.
+           05  WS-SUMM-BUCKET-OVER-100 PIC 9(8) COMP VALUE 0.
+
+       01  WS-EDIT-COUNT               PIC ZZZZ,ZZ9.
+       01  WS-EDIT-LENGTH              PIC ZZZ9.
+       01  WS-EDIT-AVG                 PIC ZZZ9.99.
+
+       01  WS-RESTART-KEY              PIC 9(8) COMP VALUE 0.
+       01  WS-LAST-PROCESSED-KEY       PIC 9(8) COMP VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) COMP VALUE 1000.
+       01  WS-RECS-SINCE-CHECKPOINT    PIC 9(4) COMP VALUE 0.
+       01  WS-ARG-NUMBER               PIC 9(4) COMP VALUE 0.
+       01  WS-ARG-VALUE                PIC X(8).
+
+       01  WS-SUSPENSE-STATUS          PIC XX.
+       01  WS-AUDIT-STATUS             PIC XX.
+       01  WS-SUMMARY-STATUS           PIC XX.
+       01  WS-TICKET-STATUS            PIC XX.
+
+           COPY FLDMXTAB.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0050-GET-RUN-PARAMETERS
+
+           PERFORM 0100-LOAD-FLDMX-TABLE
+           PERFORM 0200-LOOKUP-TARGET-LENGTH
+
+           OPEN INPUT  IN-FILE
+
+           PERFORM 0060-OPEN-TRAIL-FILES
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           IF WS-RESTART-KEY > 0
+               PERFORM 0300-SKIP-TO-RESTART-POINT
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ IN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-CHECK-AND-MOVE
+               END-READ
+           END-PERFORM
+
+           PERFORM 4000-WRITE-CHECKPOINT
+           PERFORM 9000-WRITE-SUMMARY-REPORT
+
+           CLOSE IN-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE AUDIT-FILE
+           CLOSE SUMMARY-FILE
+           CLOSE TICKET-FILE
+           STOP RUN.
+
+      *    Positional PARMs: 1 = run mode (R/T), 2 = restart record
+      *    key to skip forward past (0 or omitted = start from top).
+       0050-GET-RUN-PARAMETERS.
+           MOVE 1 TO WS-ARG-NUMBER
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG-VALUE
+           END-ACCEPT
+           MOVE WS-ARG-VALUE(1:1) TO WS-RUN-MODE
+           IF WS-RUN-MODE NOT = "R" AND WS-RUN-MODE NOT = "T"
+               MOVE "R" TO WS-RUN-MODE
+           END-IF
+
+           MOVE 2 TO WS-ARG-NUMBER
+           DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG-VALUE
+           END-ACCEPT
+
+      *    ACCEPT FROM ARGUMENT-VALUE right-pads WS-ARG-VALUE with
+      *    spaces, and spaces are not digits, so testing the raw PIC
+      *    X(8) buffer for IS NUMERIC fails every restart key typed
+      *    the normal way (e.g. "500") and silently falls back to a
+      *    full reprocess-from-scratch.  Trim it first, and stop with
+      *    a clear message rather than defaulting silently if arg 2
+      *    was supplied but isn't a usable key.
+           IF WS-ARG-VALUE = SPACES
+               MOVE 0 TO WS-RESTART-KEY
+           ELSE
+               IF FUNCTION TRIM(WS-ARG-VALUE) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-ARG-VALUE) TO WS-RESTART-KEY
+               ELSE
+                   DISPLAY "MOVCHK01: restart key argument '"
+                       FUNCTION TRIM(WS-ARG-VALUE)
+                       "' is not numeric - supply a numeric restart "
+                       "key or omit it."
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      *    A restart run's suspense/audit/ticket trail from before the
+      *    crash already reflects records 0300-SKIP-TO-RESTART-POINT
+      *    is about to skip past - OPEN OUTPUT would truncate that
+      *    history, so extend it instead and start fresh only when
+      *    there's no restart point to resume from.  One of these
+      *    files may not exist yet (ops can archive/rotate them
+      *    between runs), and OPEN EXTEND on a file that isn't there
+      *    fails the job instead of creating it, so fall back to
+      *    OPEN OUTPUT with a logged note whenever that happens.
+       0060-OPEN-TRAIL-FILES.
+           IF WS-RESTART-KEY > 0
+               OPEN EXTEND SUSPENSE-FILE
+               IF WS-SUSPENSE-STATUS = "35"
+                   DISPLAY "MOVCHK01: MOVCHKSU not found on restart "
+                       "- opening it fresh instead of extending it."
+                   OPEN OUTPUT SUSPENSE-FILE
+               END-IF
+
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   DISPLAY "MOVCHK01: MOVCHKAU not found on restart "
+                       "- opening it fresh instead of extending it."
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+
+               OPEN EXTEND SUMMARY-FILE
+               IF WS-SUMMARY-STATUS = "35"
+                   DISPLAY "MOVCHK01: MOVCHKRP not found on restart "
+                       "- opening it fresh instead of extending it."
+                   OPEN OUTPUT SUMMARY-FILE
+               END-IF
+
+               OPEN EXTEND TICKET-FILE
+               IF WS-TICKET-STATUS = "35"
+                   DISPLAY "MOVCHK01: MOVCHKTK not found on restart "
+                       "- opening it fresh instead of extending it."
+                   OPEN OUTPUT TICKET-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT SUMMARY-FILE
+               OPEN OUTPUT TICKET-FILE
+           END-IF.
+
+      *    Reads and discards records already moved in a prior run
+      *    (key less than or equal to the checkpointed restart key -
+      *    CHKPT-LAST-KEY is the last record that was *successfully*
+      *    processed, so it must not be run a second time), then lets
+      *    the normal loop in 0000-MAIN pick up from the first
+      *    unprocessed record.
+       0300-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL WS-EOF
+               READ IN-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF IN-REC-KEY <= WS-RESTART-KEY
+                           CONTINUE
+                       ELSE
+                           PERFORM 1000-CHECK-AND-MOVE
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       0100-LOAD-FLDMX-TABLE.
+           OPEN INPUT FLDMX-FILE
+           PERFORM UNTIL WS-EOF
+               READ FLDMX-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF WS-FLDMX-COUNT >= 50
+                           DISPLAY "MOVCHK01: FLDMXMST has more than "
+                               "50 entries - increase WS-FLDMX-ENTRY "
+                               "OCCURS in FLDMXTAB.cpy and recompile."
+                           CLOSE FLDMX-FILE
+                           STOP RUN
+                       END-IF
+                       SET WS-FLDMX-IDX TO WS-FLDMX-COUNT
+                       SET WS-FLDMX-IDX UP BY 1
+                       MOVE FLDMX-FIELD-ID TO
+                           WS-FLDMX-FIELD-ID(WS-FLDMX-IDX)
+                       MOVE FLDMX-MAX-LENGTH TO
+                           WS-FLDMX-MAX-LENGTH(WS-FLDMX-IDX)
+                       MOVE FLDMX-DESCRIPTION TO
+                           WS-FLDMX-DESC(WS-FLDMX-IDX)
+                       SET WS-FLDMX-COUNT TO WS-FLDMX-IDX
+               END-READ
+           END-PERFORM
+           CLOSE FLDMX-FILE
+           MOVE "N" TO WS-EOF-SWITCH.
+
+      *    WS-AREA-2 is a compile-time PIC X(100) - a WS-TARGET-LENGTH
+      *    loaded from FLDMXMST above that physical size would let an
+      *    oversized record sail through the length check and still
+      *    get silently clipped by the MOVE in 1000-CHECK-AND-MOVE.  A
+      *    raised AREA1 threshold has to come with a recompiled,
+      *    correspondingly widened WS-AREA-2, so refuse to run instead
+      *    of quietly corrupting data if ops raises it past that.
+       0200-LOOKUP-TARGET-LENGTH.
+           MOVE 100 TO WS-TARGET-LENGTH
+           SET WS-FLDMX-IDX TO 1
+           SEARCH WS-FLDMX-ENTRY
+               AT END
+                   DISPLAY "Warning: no FLDMXMST entry for " WS-FIELD-ID
+                       ", defaulting to 100."
+               WHEN WS-FLDMX-FIELD-ID(WS-FLDMX-IDX) = WS-FIELD-ID
+                   MOVE WS-FLDMX-MAX-LENGTH(WS-FLDMX-IDX)
+                       TO WS-TARGET-LENGTH
+           END-SEARCH
+
+           IF WS-TARGET-LENGTH > FUNCTION LENGTH(WS-AREA-2)
+               DISPLAY "MOVCHK01: FLDMXMST max length "
+                   WS-TARGET-LENGTH " for " WS-FIELD-ID
+                   " exceeds the " FUNCTION LENGTH(WS-AREA-2)
+                   "-byte WS-AREA-2 target - widen WS-AREA-2 and "
+                   "recompile before raising this threshold."
+               STOP RUN
+           END-IF.
+
+       1000-CHECK-AND-MOVE.
+           MOVE IN-AREA-1 TO WS-AREA-1
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-AREA-1)) TO WS-LENGTH
+
+           IF WS-LENGTH > WS-TARGET-LENGTH
+               IF WS-MODE-TRUNCATE
+                   PERFORM 2100-TRUNCATE-AND-MOVE
+                   MOVE "WARN" TO AUD-OUTCOME
+               ELSE
+                   PERFORM 2000-REJECT-TO-SUSPENSE
+                   MOVE "FAIL" TO AUD-OUTCOME
+               END-IF
+               PERFORM 3000-WRITE-AUDIT-RECORD
+           ELSE
+               MOVE WS-AREA-1 TO WS-AREA-2
+               DISPLAY "Data moved successfully."
+               MOVE "PASS" TO AUD-OUTCOME
+               PERFORM 3000-WRITE-AUDIT-RECORD
+           END-IF
+
+           PERFORM 3200-UPDATE-SUMMARY-STATS
+
+           MOVE IN-REC-KEY TO WS-LAST-PROCESSED-KEY
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 4000-WRITE-CHECKPOINT
+               MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
+
+       2000-REJECT-TO-SUSPENSE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO SUS-TIMESTAMP
+           MOVE IN-FEED-NAME         TO SUS-FEED-NAME
+           MOVE "AREA1"              TO SUS-FIELD-ID
+           MOVE IN-REC-KEY           TO SUS-REC-KEY
+           MOVE WS-LENGTH            TO SUS-SOURCE-LENGTH
+           MOVE WS-TARGET-LENGTH     TO SUS-TARGET-LENGTH
+           MOVE "OVER"               TO SUS-REASON-CODE
+           MOVE WS-AREA-1            TO SUS-ORIGINAL-DATA
+           WRITE SUS-RECORD
+
+           PERFORM 2050-OPEN-INCIDENT-TICKET
+
+           DISPLAY "Warning: Data exceeds target field size - "
+               "routed to suspense file.".
+
+       2050-OPEN-INCIDENT-TICKET.
+           MOVE WS-CURRENT-TIMESTAMP TO TKT-TIMESTAMP
+           MOVE "DATAQUALTY"         TO TKT-TICKET-TYPE
+           MOVE IN-FEED-NAME         TO TKT-FEED-NAME
+           MOVE "2"                  TO TKT-SEVERITY
+           MOVE "OVER"               TO TKT-REASON-CODE
+           MOVE WS-TARGET-LENGTH     TO WS-EDIT-LENGTH
+           MOVE SPACES TO TKT-SUMMARY
+           STRING "Oversized AREA1 - key "
+               IN-REC-KEY
+               " exceeds limit " WS-EDIT-LENGTH
+               DELIMITED BY SIZE INTO TKT-SUMMARY
+           WRITE TKT-RECORD.
+
+       2100-TRUNCATE-AND-MOVE.
+           MOVE WS-AREA-1(1:WS-TARGET-LENGTH) TO WS-AREA-2
+           DISPLAY "Warning: Data exceeds target field size - "
+               "truncated and moved.".
+
+       3000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-JOB-NAME          TO AUD-JOB-NAME
+           MOVE "MOVCHK01"           TO AUD-PROGRAM-ID
+           MOVE WS-FIELD-ID          TO AUD-FIELD-ID
+           MOVE WS-LENGTH            TO AUD-SOURCE-LENGTH
+           MOVE WS-TARGET-LENGTH     TO AUD-TARGET-LENGTH
+           WRITE AUD-RECORD.
+
+       3200-UPDATE-SUMMARY-STATS.
+           ADD 1 TO WS-SUMM-PROCESSED
+           ADD WS-LENGTH TO WS-SUMM-TOTAL-LENGTH
+
+           IF AUD-OUTCOME = "FAIL"
+               ADD 1 TO WS-SUMM-REJECTED
+           END-IF
+           IF AUD-OUTCOME = "WARN"
+               ADD 1 TO WS-SUMM-TRUNCATED
+           END-IF
+
+           IF WS-LENGTH < WS-SUMM-MIN-LENGTH
+               MOVE WS-LENGTH TO WS-SUMM-MIN-LENGTH
+           END-IF
+           IF WS-LENGTH > WS-SUMM-MAX-LENGTH
+               MOVE WS-LENGTH TO WS-SUMM-MAX-LENGTH
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-LENGTH <= 25
+                   ADD 1 TO WS-SUMM-BUCKET-00-25
+               WHEN WS-LENGTH <= 50
+                   ADD 1 TO WS-SUMM-BUCKET-26-50
+               WHEN WS-LENGTH <= 75
+                   ADD 1 TO WS-SUMM-BUCKET-51-75
+               WHEN WS-LENGTH <= 100
+                   ADD 1 TO WS-SUMM-BUCKET-76-100
+               WHEN OTHER
+                   ADD 1 TO WS-SUMM-BUCKET-OVER-100
+           END-EVALUATE.
+
+      *    Overwrites the checkpoint file with the latest progress
+      *    point.  Opened fresh each time so the write is flushed to
+      *    disk immediately - a restart only ever needs the newest
+      *    checkpoint, not a history of older ones.
+       4000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE "MOVCHK01"              TO CHKPT-PROGRAM-ID
+           MOVE WS-LAST-PROCESSED-KEY   TO CHKPT-LAST-KEY
+           MOVE WS-SUMM-PROCESSED       TO CHKPT-REC-COUNT
+           MOVE WS-CURRENT-TIMESTAMP    TO CHKPT-TIMESTAMP
+           WRITE CHKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       9000-WRITE-SUMMARY-REPORT.
+           IF WS-SUMM-PROCESSED > 0
+               COMPUTE WS-SUMM-AVG-LENGTH =
+                   WS-SUMM-TOTAL-LENGTH / WS-SUMM-PROCESSED
+           END-IF
+
+           MOVE "MOVCHK01 - LENGTH CHECK SUMMARY" TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+      *    CHKPTREC only carries the last key and a record count, not
+      *    the rest of WS-SUMMARY-STATS, so a restarted run can't
+      *    honestly reconstruct the prior segment's full stats here -
+      *    label the figures below as covering just this segment
+      *    rather than silently presenting them as the whole job's.
+           IF WS-RESTART-KEY > 0
+               MOVE WS-RESTART-KEY TO WS-EDIT-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "** RESTARTED RUN - figures are for this "
+                   "segment only (after key " WS-EDIT-COUNT ") **"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+           END-IF
+
+           MOVE WS-SUMM-PROCESSED TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "RECORDS PROCESSED.......: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           MOVE WS-SUMM-REJECTED TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "RECORDS REJECTED........: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           MOVE WS-SUMM-TRUNCATED TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "RECORDS TRUNCATED.......: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           MOVE WS-SUMM-MIN-LENGTH TO WS-EDIT-LENGTH
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "MINIMUM LENGTH..........: " WS-EDIT-LENGTH
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           MOVE WS-SUMM-MAX-LENGTH TO WS-EDIT-LENGTH
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "MAXIMUM LENGTH..........: " WS-EDIT-LENGTH
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           MOVE WS-SUMM-AVG-LENGTH TO WS-EDIT-AVG
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "AVERAGE LENGTH..........: " WS-EDIT-AVG
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           MOVE WS-SUMM-BUCKET-00-25 TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "LENGTH 000-025..........: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           MOVE WS-SUMM-BUCKET-26-50 TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "LENGTH 026-050..........: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           MOVE WS-SUMM-BUCKET-51-75 TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "LENGTH 051-075..........: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           MOVE WS-SUMM-BUCKET-76-100 TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "LENGTH 076-100..........: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+
+           MOVE WS-SUMM-BUCKET-OVER-100 TO WS-EDIT-COUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "LENGTH OVER 100.........: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE.
+
+       END PROGRAM MOVCHK01.
